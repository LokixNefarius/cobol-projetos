@@ -7,8 +7,21 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT ARQUIVO-CONTAS ASSIGN TO "contas.txt"
-                        ORGANIZATION IS LINE SEQUENTIAL
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS DYNAMIC
+                        RECORD KEY IS ARQ-NUM-CONTA
                         FILE STATUS IS FILE-STATUS-ARQUIVO.
+           SELECT ARQUIVO-CONTROLE ASSIGN TO "controle.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FILE-STATUS-CONTROLE.
+           SELECT ARQUIVO-EXTRATO ASSIGN TO "extrato.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FILE-STATUS-EXTRATO.
+           SELECT ARQUIVO-CLIENTES ASSIGN TO "clientes.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS DYNAMIC
+                        RECORD KEY IS CLI-CPF
+                        FILE STATUS IS FILE-STATUS-CLIENTES.
       *>------------------DADOS-------------------------
        DATA DIVISION.
 
@@ -21,15 +34,45 @@
            05 ARQ-STATUS    PIC X(7).
            05 ARQ-SALDO     PIC S9(5)V99.
            05 ARQ-DATA      PIC X(14).
+           05 ARQ-DATA-ENCERRAMENTO PIC X(14).
+           05 ARQ-TIPO-CONTA PIC X(10).
+
+       FD ARQUIVO-CONTROLE.
+       01 REGISTRO-CONTROLE.
+           05 CTRL-ULTIMO-NUM-CONTA PIC 9(6).
+
+       FD ARQUIVO-EXTRATO.
+       01 REGISTRO-EXTRATO.
+           05 EXT-NUM-CONTA  PIC 9(6).
+           05 EXT-DATA-HORA  PIC X(14).
+           05 EXT-TIPO       PIC X(10).
+           05 EXT-VALOR      PIC S9(9)V99.
+           05 EXT-SALDO-APOS PIC S9(5)V99.
+
+       FD ARQUIVO-CLIENTES.
+       01 REGISTRO-CLIENTE.
+           05 CLI-CPF             PIC 9(11).
+           05 CLI-NOME            PIC X(30).
+           05 CLI-DATA-CADASTRO   PIC X(14).
 
        WORKING-STORAGE SECTION.
       *>----------VARIÁVEIS------------
        01 OPCAO-MENU            PIC 9(1).
        01 NOME-CLIENTE          PIC X(30).
        01 CPF                   PIC 9(11).
+       01 WK-CPF-TABELA REDEFINES CPF.
+           05 WK-CPF-DIGITO  PIC 9(1) OCCURS 11 TIMES.
        01 CONTADOR-CONTA        PIC 9(6) VALUE ZEROS.
        01 DATA-COMPLETA         PIC X(20).
        01 FILE-STATUS-ARQUIVO   PIC XX.
+       01 FILE-STATUS-CONTROLE  PIC XX.
+       01 FILE-STATUS-EXTRATO   PIC XX.
+       01 FILE-STATUS-CLIENTES  PIC XX.
+       01 TIPO-CONTA            PIC X(10).
+       01 WK-TIPO-MOVIMENTO     PIC X(10).
+       01 WK-VALOR-MOVIMENTO    PIC S9(9)V99.
+       01 FLAG-EXTRATO-STATUS   PIC X  VALUE "N".
+           88 MOVIMENTO-ENCONTRADO VALUE "S".
        01 FLAG-CPF-STATUS    PIC X  VALUE "N".
            88 CPF-DUPLICADO      VALUE "S".
            88 CPF-DISPONIVEL     VALUE "N".
@@ -37,6 +80,31 @@
            88 NOME-ENCONTRADO     VALUE "S".
        01 CAMPO-BUSCA        PIC X(30).
        01 VALOR-DEP          PIC S9(9)V99.
+       01 VALOR-SAQUE        PIC S9(9)V99.
+       01 FLAG-REWRITE-STATUS PIC X  VALUE "N".
+           88 REWRITE-OK         VALUE "S".
+           88 GRAVACAO-OK        VALUE "S".
+      *>-------DESAMBIGUAÇÃO DE CONTAS POR CPF-------
+       01 WK-STATUS-DESEJADO PIC X(7) VALUE SPACES.
+       01 WK-QTD-CANDIDATAS  PIC 9(2) VALUE ZEROS.
+       01 WK-QTD-EXIBIDAS    PIC 9(2) VALUE ZEROS.
+       01 WK-QTD-OCULTAS     PIC 9(2) VALUE ZEROS.
+       01 WK-CAND-IDX        PIC 9(2) COMP.
+       01 WK-CANDIDATAS-CONTA.
+           05 WK-CANDIDATA OCCURS 20 TIMES.
+              10 WK-CAND-NUM-CONTA  PIC 9(6).
+              10 WK-CAND-TIPO-CONTA PIC X(10).
+              10 WK-CAND-STATUS     PIC X(7).
+      *>-------VALIDAÇÃO DE CPF (MÓDULO 11)-------
+       01 WK-CPF-INDICE      PIC 9(2) COMP.
+       01 WK-CPF-SOMA        PIC 9(4).
+       01 WK-CPF-RESTO       PIC 9(2).
+       01 WK-CPF-DV1         PIC 9(1).
+       01 WK-CPF-DV2         PIC 9(1).
+       01 FLAG-CPF-VALIDO    PIC X  VALUE "N".
+           88 CPF-VALIDO        VALUE "S".
+       01 FLAG-CPF-REPETIDO  PIC X  VALUE "N".
+           88 CPF-TODOS-DIGITOS-IGUAIS VALUE "S".
 
       *>EOF-FIM DO ARQUIVO
        01 EOF-FLAG              PIC X VALUE "N".
@@ -56,15 +124,33 @@
            05 CPF-CADASTRADO  PIC 9(30).
            05 SITUACAO  PIC X(7).
            05 SALDO        PIC S9(5)V99.
+           05 TIPO-CONTA-CADASTRADA PIC X(10).
 
        01 STATUS-CONTA PIC X(7).
             88 ATIVA    VALUE 'ATIVA'.
             88 INATIVA  VALUE 'INATIVA'.
+      *>-------DATA DE ENCERRAMENTO-------
+       01 DATA-ENCERRAMENTO.
+           05 DD-ENC   PIC 9(2).
+           05 MM-ENC   PIC 9(2).
+           05 YYYY-ENC PIC 9(4).
+           05 HH-ENC   PIC 9(2).
+           05 MI-ENC   PIC 9(2).
+           05 SS-ENC   PIC 9(2).
+      *>-------DATA DO MOVIMENTO-------
+       01 DATA-MOVIMENTO.
+           05 DD-MOV   PIC 9(2).
+           05 MM-MOV   PIC 9(2).
+           05 YYYY-MOV PIC 9(4).
+           05 HH-MOV   PIC 9(2).
+           05 MI-MOV   PIC 9(2).
+           05 SS-MOV   PIC 9(2).
 
       *>--------------------LÓGICA----------------------
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           PERFORM MENU-PRINCIPAL UNTIL OPCAO-MENU = 6
+           PERFORM INICIALIZAR-ARQUIVO
+           PERFORM MENU-PRINCIPAL UNTIL OPCAO-MENU = 8
            STOP RUN.
       *>------PARAGRAFO MENU--------
        MENU-PRINCIPAL.
@@ -73,7 +159,9 @@
            DISPLAY "3 - SACAR."
            DISPLAY "4 - DEPOSITAR."
            DISPLAY "5 - ENCERRAR CONTA."
-           DISPLAY "6 - SAIR."
+           DISPLAY "6 - EXTRATO DA CONTA."
+           DISPLAY "7 - REATIVAR CONTA."
+           DISPLAY "8 - SAIR."
            DISPLAY "ESCOLHA UMA OPÇÃO (EX: 1): "
            ACCEPT OPCAO-MENU
            EVALUATE OPCAO-MENU
@@ -82,12 +170,16 @@
               WHEN 2
                  PERFORM CONSULTAR-SALDO
               WHEN 3
-                 DISPLAY "SACANDO..."
+                 PERFORM SACAR
               WHEN 4
                  PERFORM DEPOSITAR
               WHEN 5
-                 DISPLAY "ENCERRANDO CONTA..."
+                 PERFORM ENCERRAR-CONTA
               WHEN 6
+                 PERFORM EXTRATO-CONTA
+              WHEN 7
+                 PERFORM REATIVAR-CONTA
+              WHEN 8
                  DISPLAY "SAINDO..."
               WHEN OTHER
                  DISPLAY "OPÇÃO INVALIDA."
@@ -96,41 +188,94 @@
        INICIALIZAR-ARQUIVO.
            OPEN INPUT ARQUIVO-CONTAS
            IF FILE-STATUS-ARQUIVO = "35"
-              OPEN OUTPUT ARQUIVO-CONTAS 
+              OPEN OUTPUT ARQUIVO-CONTAS
               CLOSE ARQUIVO-CONTAS
            ELSE
               CLOSE ARQUIVO-CONTAS
            END-IF.
+           OPEN INPUT ARQUIVO-CONTROLE
+           IF FILE-STATUS-CONTROLE = "35"
+              MOVE ZEROS TO CONTADOR-CONTA
+              OPEN OUTPUT ARQUIVO-CONTROLE
+              CLOSE ARQUIVO-CONTROLE
+           ELSE
+              READ ARQUIVO-CONTROLE
+                 AT END
+                    MOVE ZEROS TO CONTADOR-CONTA
+                 NOT AT END
+                    MOVE CTRL-ULTIMO-NUM-CONTA TO CONTADOR-CONTA
+              END-READ
+              CLOSE ARQUIVO-CONTROLE
+           END-IF.
+           OPEN INPUT ARQUIVO-EXTRATO
+           IF FILE-STATUS-EXTRATO = "35"
+              OPEN OUTPUT ARQUIVO-EXTRATO
+              CLOSE ARQUIVO-EXTRATO
+           ELSE
+              CLOSE ARQUIVO-EXTRATO
+           END-IF.
+           OPEN INPUT ARQUIVO-CLIENTES
+           IF FILE-STATUS-CLIENTES = "35"
+              OPEN OUTPUT ARQUIVO-CLIENTES
+              CLOSE ARQUIVO-CLIENTES
+           ELSE
+              CLOSE ARQUIVO-CLIENTES
+           END-IF.
        CRIAR-CONTA.
            DISPLAY "INSIRA O NOME DO CLIENTE"
            ACCEPT NOME-CLIENTE
-           DISPLAY "INSIRA O CPF: "
-           ACCEPT CPF
+           MOVE "N" TO FLAG-CPF-VALIDO
+           PERFORM ACEITAR-CPF-CRIACAO UNTIL CPF-VALIDO
+           DISPLAY "INSIRA O TIPO DE CONTA (EX: CORRENTE): "
+           ACCEPT TIPO-CONTA
            PERFORM LER-TODOS-REGISTROS
            IF CPF-DUPLICADO
               DISPLAY "ESSE CPF JÁ ESTÁ VINCULADO A UMA CONTA ATIVA"
+                                            " DESSE TIPO DE CONTA."
               EXIT PARAGRAPH
            END-IF.
            MOVE "ATIVA" TO SITUACAO
+           MOVE ZEROS TO SALDO
            PERFORM GERAR-NUMERO-CONTA
            MOVE NOME-CLIENTE TO NOME-CADASTRADO
            MOVE CPF          TO CPF-CADASTRADO
-           DISPLAY "CONTA CRIADA PARA " NOME-CLIENTE "COM STATUS "
-                                                            SITUACAO
-           DISPLAY "DATA DE CRIAÇÃO: " DD "/" MM "/" YYYY "-" HH ":"
-                                                          MI ":" SS
-           DISPLAY "SALDO: " SALDO
-	.
-
-           OPEN EXTEND ARQUIVO-CONTAS
+           MOVE TIPO-CONTA   TO TIPO-CONTA-CADASTRADA
+           MOVE "N" TO FLAG-REWRITE-STATUS
+           OPEN I-O ARQUIVO-CONTAS
               MOVE CONTADOR-CONTA   TO ARQ-NUM-CONTA
               MOVE NOME-CADASTRADO  TO ARQ-NOME
               MOVE CPF-CADASTRADO   TO ARQ-CPF
               MOVE SITUACAO         TO ARQ-STATUS
               MOVE SALDO            TO ARQ-SALDO
               MOVE DATA-CRIACAO     TO ARQ-DATA
+              MOVE SPACES           TO ARQ-DATA-ENCERRAMENTO
+              MOVE TIPO-CONTA-CADASTRADA TO ARQ-TIPO-CONTA
               WRITE REGISTRO-ARQUIVO
+                 INVALID KEY
+                    DISPLAY "NÚMERO DE CONTA " CONTADOR-CONTA
+                       " JÁ EXISTE NO ARQUIVO — CONTA NÃO CRIADA."
+                 NOT INVALID KEY
+                    SET GRAVACAO-OK TO TRUE
+              END-WRITE
            CLOSE ARQUIVO-CONTAS.
+           IF GRAVACAO-OK
+              DISPLAY "CONTA CRIADA PARA " NOME-CLIENTE "COM STATUS "
+                                                               SITUACAO
+              DISPLAY "DATA DE CRIAÇÃO: " DD "/" MM "/" YYYY "-" HH
+                                                       ":" MI ":" SS
+              DISPLAY "SALDO: " SALDO
+              PERFORM REGISTRAR-CLIENTE
+           END-IF.
+
+      *>--ACEITA O CPF NA CRIAÇÃO DE CONTA, REPETINDO A PERGUNTA--
+      *>--ATÉ QUE OS DÍGITOS VERIFICADORES SEJAM VÁLIDOS--
+       ACEITAR-CPF-CRIACAO.
+           DISPLAY "INSIRA O CPF: "
+           ACCEPT CPF
+           PERFORM VALIDAR-CPF
+           IF NOT CPF-VALIDO
+              DISPLAY "CPF INVÁLIDO. TENTE NOVAMENTE."
+           END-IF.
 
        LER-TODOS-REGISTROS.
            MOVE "N" TO FLAG-CPF-STATUS
@@ -138,19 +283,82 @@
            OPEN INPUT ARQUIVO-CONTAS
 
            PERFORM UNTIL FIM-ARQUIVO OR CPF-DUPLICADO
-             READ ARQUIVO-CONTAS
+             READ ARQUIVO-CONTAS NEXT RECORD
                 AT END
                  MOVE "S" TO EOF-FLAG
               NOT AT END
                  IF ARQ-CPF = CPF AND ARQ-STATUS = "ATIVA"
+                             AND ARQ-TIPO-CONTA = TIPO-CONTA
                     MOVE "S" TO FLAG-CPF-STATUS
                  END-IF
              END-READ
            END-PERFORM
            CLOSE ARQUIVO-CONTAS.
 
+      *>--CADASTRO DE CLIENTE (MESTRE POR CPF)--
+       REGISTRAR-CLIENTE.
+           OPEN I-O ARQUIVO-CLIENTES
+              MOVE CPF TO CLI-CPF
+              READ ARQUIVO-CLIENTES
+                 INVALID KEY
+                    MOVE NOME-CLIENTE TO CLI-NOME
+                    MOVE DATA-CRIACAO TO CLI-DATA-CADASTRO
+                    WRITE REGISTRO-CLIENTE
+                 NOT INVALID KEY
+                    CONTINUE
+              END-READ
+           CLOSE ARQUIVO-CLIENTES.
+
+      *>--VALIDAÇÃO DE CPF (DÍGITOS VERIFICADORES, MÓDULO 11)--
+       VALIDAR-CPF.
+           MOVE "S" TO FLAG-CPF-VALIDO
+           MOVE "S" TO FLAG-CPF-REPETIDO
+           PERFORM VARYING WK-CPF-INDICE FROM 2 BY 1
+                     UNTIL WK-CPF-INDICE > 11
+              IF WK-CPF-DIGITO(WK-CPF-INDICE) NOT = WK-CPF-DIGITO(1)
+                 MOVE "N" TO FLAG-CPF-REPETIDO
+              END-IF
+           END-PERFORM
+           IF CPF-TODOS-DIGITOS-IGUAIS
+              MOVE "N" TO FLAG-CPF-VALIDO
+              EXIT PARAGRAPH
+           END-IF.
+
+           MOVE ZEROS TO WK-CPF-SOMA
+           PERFORM VARYING WK-CPF-INDICE FROM 1 BY 1
+                     UNTIL WK-CPF-INDICE > 9
+              COMPUTE WK-CPF-SOMA = WK-CPF-SOMA +
+                 WK-CPF-DIGITO(WK-CPF-INDICE) * (11 - WK-CPF-INDICE)
+           END-PERFORM
+           COMPUTE WK-CPF-RESTO = FUNCTION MOD(WK-CPF-SOMA * 10, 11)
+           IF WK-CPF-RESTO = 10
+              MOVE 0 TO WK-CPF-DV1
+           ELSE
+              MOVE WK-CPF-RESTO TO WK-CPF-DV1
+           END-IF.
+           IF WK-CPF-DV1 NOT = WK-CPF-DIGITO(10)
+              MOVE "N" TO FLAG-CPF-VALIDO
+           END-IF.
+
+           MOVE ZEROS TO WK-CPF-SOMA
+           PERFORM VARYING WK-CPF-INDICE FROM 1 BY 1
+                     UNTIL WK-CPF-INDICE > 10
+              COMPUTE WK-CPF-SOMA = WK-CPF-SOMA +
+                 WK-CPF-DIGITO(WK-CPF-INDICE) * (12 - WK-CPF-INDICE)
+           END-PERFORM
+           COMPUTE WK-CPF-RESTO = FUNCTION MOD(WK-CPF-SOMA * 10, 11)
+           IF WK-CPF-RESTO = 10
+              MOVE 0 TO WK-CPF-DV2
+           ELSE
+              MOVE WK-CPF-RESTO TO WK-CPF-DV2
+           END-IF.
+           IF WK-CPF-DV2 NOT = WK-CPF-DIGITO(11)
+              MOVE "N" TO FLAG-CPF-VALIDO
+           END-IF.
+
        GERAR-NUMERO-CONTA.
            ADD 1 TO CONTADOR-CONTA
+           PERFORM PERSISTIR-CONTADOR-CONTA
            DISPLAY "NÚMERO DA CONTA: " CONTADOR-CONTA
            MOVE FUNCTION CURRENT-DATE TO DATA-COMPLETA
            MOVE DATA-COMPLETA(7:2) TO DD
@@ -160,72 +368,164 @@
            MOVE DATA-COMPLETA(11:2) TO MI
            MOVE DATA-COMPLETA(13:2) TO SS.
 
+       PERSISTIR-CONTADOR-CONTA.
+           OPEN OUTPUT ARQUIVO-CONTROLE
+              MOVE CONTADOR-CONTA TO CTRL-ULTIMO-NUM-CONTA
+              WRITE REGISTRO-CONTROLE
+           CLOSE ARQUIVO-CONTROLE.
+
       *>--CONSULTA DE SALDO-----
        CONSULTAR-SALDO.
            DISPLAY "INSIRA NOME OU CPF DO CLIENTE: "
            ACCEPT CAMPO-BUSCA
            
-           IF CAMPO-BUSCA IS NUMERIC
-              MOVE CAMPO-BUSCA TO CPF 
+           IF FUNCTION TRIM(CAMPO-BUSCA) IS NUMERIC
+              MOVE CAMPO-BUSCA TO CPF
+              MOVE SPACES TO WK-STATUS-DESEJADO
               PERFORM BUSCAR-POR-CPF
            ELSE
               MOVE CAMPO-BUSCA TO NOME-CLIENTE
+              MOVE SPACES TO WK-STATUS-DESEJADO
               PERFORM BUSCAR-POR-NOME
            END-IF.
-       
+
+      *>--BUSCA POR CPF, RESTRITA AO STATUS EM WK-STATUS-DESEJADO
+      *>--(ESPAÇOS = QUALQUER STATUS); SE MAIS DE UMA CONTA DO CPF
+      *>--ATENDER AO FILTRO, PEDE O NÚMERO DA CONTA AO OPERADOR--
        BUSCAR-POR-CPF.
            MOVE "N" TO EOF-FLAG
-           MOVE "N" TO FLAG-CPF-STATUS  
-           OPEN INPUT ARQUIVO-CONTAS 
-           PERFORM UNTIL FIM-ARQUIVO OR CPF-DUPLICADO
-               READ ARQUIVO-CONTAS 
+           MOVE "N" TO FLAG-CPF-STATUS
+           MOVE SPACES TO SITUACAO
+           MOVE ZEROS TO WK-QTD-CANDIDATAS
+           OPEN INPUT ARQUIVO-CONTAS
+           PERFORM UNTIL FIM-ARQUIVO
+               READ ARQUIVO-CONTAS NEXT RECORD
                   AT END
-                     SET FIM-ARQUIVO TO TRUE 
+                     SET FIM-ARQUIVO TO TRUE
                   NOT AT END
-                     IF ARQ-CPF = CPF 
-                     *>CARREGA CAMPOS DE ARQUIVO NAS VARIAVEIS DE 
+                     IF ARQ-CPF = CPF AND (WK-STATUS-DESEJADO = SPACES
+                                   OR ARQ-STATUS = WK-STATUS-DESEJADO)
+                        MOVE "S" TO FLAG-CPF-STATUS
+                        ADD 1 TO WK-QTD-CANDIDATAS
+                        IF WK-QTD-CANDIDATAS NOT > 20
+                           MOVE ARQ-NUM-CONTA TO
+                                WK-CAND-NUM-CONTA(WK-QTD-CANDIDATAS)
+                           MOVE ARQ-TIPO-CONTA TO
+                                WK-CAND-TIPO-CONTA(WK-QTD-CANDIDATAS)
+                           MOVE ARQ-STATUS TO
+                                WK-CAND-STATUS(WK-QTD-CANDIDATAS)
+                        END-IF
+                     *>CARREGA CAMPOS DE ARQUIVO NAS VARIAVEIS DE
                      *>TRABALHO
-                        MOVE ARQ-NOME TO NOME-CADASTRADO 
+                        MOVE ARQ-NUM-CONTA TO NUMERO-CONTA
+                        MOVE ARQ-NOME TO NOME-CADASTRADO
                         MOVE ARQ-STATUS TO SITUACAO
-                        MOVE ARQ-SALDO TO SALDO 
+                        MOVE ARQ-SALDO TO SALDO
                         MOVE ARQ-DATA TO DATA-CRIACAO
-                        SET CPF-DUPLICADO TO TRUE
+                        MOVE ARQ-TIPO-CONTA TO TIPO-CONTA-CADASTRADA
                      END-IF
                END-READ
            END-PERFORM
            CLOSE ARQUIVO-CONTAS.
-           IF FLAG-CPF-STATUS = "S" 
-              *>IF SITUACAO = "ATIVA"
-                 DISPLAY "SALDO: " SALDO
-              *>ELSE
-                 *>DISPLAY "CONTA INATIVA"
-              *>END-IF
+           IF WK-QTD-CANDIDATAS > 1
+              PERFORM DESAMBIGUAR-CONTA-POR-CPF
+           END-IF.
+           IF FLAG-CPF-STATUS = "S"
+              DISPLAY "SALDO: " SALDO
            ELSE
               DISPLAY "CONTA NÃO ENCONTRADA."
            END-IF.
+
+      *>--QUANDO O CPF TEM MAIS DE UMA CONTA NO STATUS PROCURADO,
+      *>--LISTA AS CANDIDATAS E RELÊ A CONTA ESCOLHIDA PELA CHAVE--
+       DESAMBIGUAR-CONTA-POR-CPF.
+           MOVE FUNCTION MIN(WK-QTD-CANDIDATAS, 20) TO WK-QTD-EXIBIDAS
+           DISPLAY "MAIS DE UMA CONTA ENCONTRADA PARA ESSE CPF:"
+           PERFORM VARYING WK-CAND-IDX FROM 1 BY 1
+                     UNTIL WK-CAND-IDX > WK-QTD-EXIBIDAS
+              DISPLAY "  CONTA " WK-CAND-NUM-CONTA(WK-CAND-IDX)
+                 " TIPO " WK-CAND-TIPO-CONTA(WK-CAND-IDX)
+                 " STATUS " WK-CAND-STATUS(WK-CAND-IDX)
+           END-PERFORM
+           IF WK-QTD-CANDIDATAS > WK-QTD-EXIBIDAS
+              COMPUTE WK-QTD-OCULTAS =
+                             WK-QTD-CANDIDATAS - WK-QTD-EXIBIDAS
+              DISPLAY "  (E MAIS " WK-QTD-OCULTAS
+                 " CONTA(S) NÃO EXIBIDA(S) — INFORME O NÚMERO DA"
+                 " CONTA DIRETAMENTE.)"
+           END-IF
+           DISPLAY "INFORME O NÚMERO DA CONTA DESEJADA: "
+           ACCEPT NUMERO-CONTA
+           PERFORM RELER-CONTA-POR-NUMERO.
+
+       RELER-CONTA-POR-NUMERO.
+           MOVE "N" TO FLAG-CPF-STATUS
+           MOVE SPACES TO SITUACAO
+           OPEN INPUT ARQUIVO-CONTAS
+               MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+               READ ARQUIVO-CONTAS
+                   INVALID KEY
+                       DISPLAY "NÚMERO DE CONTA INVÁLIDO."
+                   NOT INVALID KEY
+                       IF ARQ-CPF = CPF AND (WK-STATUS-DESEJADO
+                          = SPACES OR ARQ-STATUS = WK-STATUS-DESEJADO)
+                          MOVE "S" TO FLAG-CPF-STATUS
+                          MOVE ARQ-NUM-CONTA TO NUMERO-CONTA
+                          MOVE ARQ-NOME TO NOME-CADASTRADO
+                          MOVE ARQ-STATUS TO SITUACAO
+                          MOVE ARQ-SALDO TO SALDO
+                          MOVE ARQ-DATA TO DATA-CRIACAO
+                          MOVE ARQ-TIPO-CONTA TO TIPO-CONTA-CADASTRADA
+                       ELSE
+                          DISPLAY "ESSA CONTA NÃO PERTENCE AO CPF"
+                                                       " INFORMADO."
+                       END-IF
+               END-READ
+           CLOSE ARQUIVO-CONTAS.
+      *>--BUSCA POR NOME, RESTRITA AO STATUS EM WK-STATUS-DESEJADO
+      *>--(ESPAÇOS = QUALQUER STATUS); SE MAIS DE UMA CONTA DO NOME
+      *>--ATENDER AO FILTRO (MESMO CLIENTE COM MAIS DE UM TIPO DE
+      *>--CONTA, POR EXEMPLO), PEDE O NÚMERO DA CONTA AO OPERADOR--
        BUSCAR-POR-NOME.
            MOVE "N" TO EOF-FLAG
-           MOVE "N" TO FLAG-NOME-STATUS  
-           OPEN INPUT ARQUIVO-CONTAS 
-           PERFORM UNTIL FIM-ARQUIVO OR FLAG-NOME-STATUS = "S" 
-               READ ARQUIVO-CONTAS 
+           MOVE "N" TO FLAG-NOME-STATUS
+           MOVE SPACES TO SITUACAO
+           MOVE ZEROS TO WK-QTD-CANDIDATAS
+           OPEN INPUT ARQUIVO-CONTAS
+           PERFORM UNTIL FIM-ARQUIVO
+               READ ARQUIVO-CONTAS NEXT RECORD
                   AT END
-                     SET FIM-ARQUIVO TO TRUE 
+                     SET FIM-ARQUIVO TO TRUE
                   NOT AT END
-                     IF ARQ-NOME = NOME-CADASTRADO 
-                        *>MOVE "S" TO FLAG-NOME-STATUS
-                     *>CARREGA CAMPOS DE ARQUIVO NAS VARIAVEIS DE 
+                     IF ARQ-NOME = NOME-CLIENTE AND (WK-STATUS-DESEJADO
+                                   = SPACES OR
+                                   ARQ-STATUS = WK-STATUS-DESEJADO)
+                        SET NOME-ENCONTRADO TO TRUE
+                        ADD 1 TO WK-QTD-CANDIDATAS
+                        IF WK-QTD-CANDIDATAS NOT > 20
+                           MOVE ARQ-NUM-CONTA TO
+                                WK-CAND-NUM-CONTA(WK-QTD-CANDIDATAS)
+                           MOVE ARQ-TIPO-CONTA TO
+                                WK-CAND-TIPO-CONTA(WK-QTD-CANDIDATAS)
+                           MOVE ARQ-STATUS TO
+                                WK-CAND-STATUS(WK-QTD-CANDIDATAS)
+                        END-IF
+                     *>CARREGA CAMPOS DE ARQUIVO NAS VARIAVEIS DE
                      *>TRABALHO
-                        MOVE ARQ-NOME TO NOME-CADASTRADO 
+                        MOVE ARQ-NUM-CONTA TO NUMERO-CONTA
+                        MOVE ARQ-NOME TO NOME-CADASTRADO
                         MOVE ARQ-STATUS TO SITUACAO
-                        MOVE ARQ-SALDO TO SALDO 
+                        MOVE ARQ-SALDO TO SALDO
                         MOVE ARQ-DATA TO DATA-CRIACAO
-                        SET NOME-ENCONTRADO TO TRUE
+                        MOVE ARQ-TIPO-CONTA TO TIPO-CONTA-CADASTRADA
                      END-IF
                END-READ
            END-PERFORM
            CLOSE ARQUIVO-CONTAS.
-           IF FLAG-NOME-STATUS = "S"  
+           IF WK-QTD-CANDIDATAS > 1
+              PERFORM DESAMBIGUAR-CONTA-POR-NOME
+           END-IF.
+           IF FLAG-NOME-STATUS = "S"
               IF SITUACAO = "ATIVA"
                  DISPLAY "SALDO: " SALDO
               ELSE
@@ -234,15 +534,67 @@
            ELSE
                DISPLAY "CONTA NÃO ENCONTRADA."
            END-IF.
+
+      *>--QUANDO O NOME TEM MAIS DE UMA CONTA NO STATUS PROCURADO,
+      *>--LISTA AS CANDIDATAS E RELÊ A CONTA ESCOLHIDA PELA CHAVE--
+       DESAMBIGUAR-CONTA-POR-NOME.
+           MOVE FUNCTION MIN(WK-QTD-CANDIDATAS, 20) TO WK-QTD-EXIBIDAS
+           DISPLAY "MAIS DE UMA CONTA ENCONTRADA PARA ESSE NOME:"
+           PERFORM VARYING WK-CAND-IDX FROM 1 BY 1
+                     UNTIL WK-CAND-IDX > WK-QTD-EXIBIDAS
+              DISPLAY "  CONTA " WK-CAND-NUM-CONTA(WK-CAND-IDX)
+                 " TIPO " WK-CAND-TIPO-CONTA(WK-CAND-IDX)
+                 " STATUS " WK-CAND-STATUS(WK-CAND-IDX)
+           END-PERFORM
+           IF WK-QTD-CANDIDATAS > WK-QTD-EXIBIDAS
+              COMPUTE WK-QTD-OCULTAS =
+                             WK-QTD-CANDIDATAS - WK-QTD-EXIBIDAS
+              DISPLAY "  (E MAIS " WK-QTD-OCULTAS
+                 " CONTA(S) NÃO EXIBIDA(S) — INFORME O NÚMERO DA"
+                 " CONTA DIRETAMENTE.)"
+           END-IF
+           DISPLAY "INFORME O NÚMERO DA CONTA DESEJADA: "
+           ACCEPT NUMERO-CONTA
+           PERFORM RELER-CONTA-POR-NUMERO-NOME.
+
+       RELER-CONTA-POR-NUMERO-NOME.
+           MOVE "N" TO FLAG-NOME-STATUS
+           MOVE SPACES TO SITUACAO
+           OPEN INPUT ARQUIVO-CONTAS
+               MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+               READ ARQUIVO-CONTAS
+                   INVALID KEY
+                       DISPLAY "NÚMERO DE CONTA INVÁLIDO."
+                   NOT INVALID KEY
+                       IF ARQ-NOME = NOME-CLIENTE AND
+                          (WK-STATUS-DESEJADO = SPACES OR
+                           ARQ-STATUS = WK-STATUS-DESEJADO)
+                          SET NOME-ENCONTRADO TO TRUE
+                          MOVE ARQ-NUM-CONTA TO NUMERO-CONTA
+                          MOVE ARQ-NOME TO NOME-CADASTRADO
+                          MOVE ARQ-STATUS TO SITUACAO
+                          MOVE ARQ-SALDO TO SALDO
+                          MOVE ARQ-DATA TO DATA-CRIACAO
+                          MOVE ARQ-TIPO-CONTA TO TIPO-CONTA-CADASTRADA
+                       ELSE
+                          DISPLAY "ESSA CONTA NÃO PERTENCE AO NOME"
+                                                       " INFORMADO."
+                       END-IF
+               END-READ
+           CLOSE ARQUIVO-CONTAS.
       *>DEPOSITO---
        DEPOSITAR.
            DISPLAY "INSIRA NOME OU CPF DO CLIENTE: "
            ACCEPT CAMPO-BUSCA
-           
-           IF CAMPO-BUSCA IS NUMERIC AND SITUACAO = "ATIVA"
+
+           IF FUNCTION TRIM(CAMPO-BUSCA) IS NUMERIC
               MOVE CAMPO-BUSCA TO CPF
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-CPF
            ELSE
               MOVE CAMPO-BUSCA TO NOME-CLIENTE
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-NOME
            END-IF
 
            IF SITUACAO = "ATIVA"
@@ -250,14 +602,210 @@
               ACCEPT VALOR-DEP
               IF VALOR-DEP > 0
                  ADD VALOR-DEP TO SALDO
-                 OPEN EXTEND ARQUIVO-CONTAS
-                     MOVE SALDO TO ARQ-SALDO
-                     WRITE REGISTRO-ARQUIVO
+                 MOVE "N" TO FLAG-REWRITE-STATUS
+                 OPEN I-O ARQUIVO-CONTAS
+                     MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+                     READ ARQUIVO-CONTAS
+                         INVALID KEY
+                             DISPLAY "CONTA NÃO ENCONTRADA NO ARQUIVO"
+                                                  " PARA ATUALIZAÇÃO."
+                         NOT INVALID KEY
+                             MOVE SALDO TO ARQ-SALDO
+                             REWRITE REGISTRO-ARQUIVO
+                             SET REWRITE-OK TO TRUE
+                     END-READ
                  CLOSE ARQUIVO-CONTAS
-                 DISPLAY "DEPOSITO REALIZADO COM SUCESSO."
-              ELSE  
+                 IF REWRITE-OK
+                    MOVE "DEPOSITO"  TO WK-TIPO-MOVIMENTO
+                    MOVE VALOR-DEP   TO WK-VALOR-MOVIMENTO
+                    PERFORM REGISTRAR-MOVIMENTO
+                    DISPLAY "DEPOSITO REALIZADO COM SUCESSO."
+                 END-IF
+              ELSE
                  DISPLAY "VALOR INVÁLIDO PARA DEPÓSITO."
               END-IF
            ELSE
               DISPLAY "CONTA INATIVA OU INEXISTENTE."
-           END-IF.
\ No newline at end of file
+           END-IF.
+      *>SAQUE---
+       SACAR.
+           DISPLAY "INSIRA NOME OU CPF DO CLIENTE: "
+           ACCEPT CAMPO-BUSCA
+
+           IF FUNCTION TRIM(CAMPO-BUSCA) IS NUMERIC
+              MOVE CAMPO-BUSCA TO CPF
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-CPF
+           ELSE
+              MOVE CAMPO-BUSCA TO NOME-CLIENTE
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-NOME
+           END-IF
+
+           IF SITUACAO = "ATIVA"
+              DISPLAY "INSIRA O VALOR DO SAQUE: "
+              ACCEPT VALOR-SAQUE
+              IF VALOR-SAQUE > 0
+                 IF VALOR-SAQUE > SALDO
+                    DISPLAY "SALDO INSUFICIENTE PARA SAQUE."
+                 ELSE
+                    SUBTRACT VALOR-SAQUE FROM SALDO
+                    MOVE "N" TO FLAG-REWRITE-STATUS
+                    OPEN I-O ARQUIVO-CONTAS
+                        MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+                        READ ARQUIVO-CONTAS
+                            INVALID KEY
+                                DISPLAY "CONTA NÃO ENCONTRADA NO"
+                                     " ARQUIVO PARA ATUALIZAÇÃO."
+                            NOT INVALID KEY
+                                MOVE SALDO TO ARQ-SALDO
+                                REWRITE REGISTRO-ARQUIVO
+                                SET REWRITE-OK TO TRUE
+                        END-READ
+                    CLOSE ARQUIVO-CONTAS
+                    IF REWRITE-OK
+                       MOVE "SAQUE"      TO WK-TIPO-MOVIMENTO
+                       MOVE VALOR-SAQUE  TO WK-VALOR-MOVIMENTO
+                       PERFORM REGISTRAR-MOVIMENTO
+                       DISPLAY "SAQUE REALIZADO COM SUCESSO."
+                    END-IF
+                 END-IF
+              ELSE
+                 DISPLAY "VALOR INVÁLIDO PARA SAQUE."
+              END-IF
+           ELSE
+              DISPLAY "CONTA INATIVA OU INEXISTENTE."
+           END-IF.
+      *>ENCERRAMENTO DE CONTA---
+       ENCERRAR-CONTA.
+           DISPLAY "INSIRA NOME OU CPF DO CLIENTE: "
+           ACCEPT CAMPO-BUSCA
+
+           IF FUNCTION TRIM(CAMPO-BUSCA) IS NUMERIC
+              MOVE CAMPO-BUSCA TO CPF
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-CPF
+           ELSE
+              MOVE CAMPO-BUSCA TO NOME-CLIENTE
+              MOVE "ATIVA" TO WK-STATUS-DESEJADO
+              PERFORM BUSCAR-POR-NOME
+           END-IF
+
+           IF SITUACAO = "ATIVA"
+              IF SALDO = 0
+                 MOVE "INATIVA" TO SITUACAO
+                 MOVE FUNCTION CURRENT-DATE TO DATA-COMPLETA
+                 MOVE DATA-COMPLETA(7:2)  TO DD-ENC
+                 MOVE DATA-COMPLETA(5:2)  TO MM-ENC
+                 MOVE DATA-COMPLETA(1:4)  TO YYYY-ENC
+                 MOVE DATA-COMPLETA(9:2)  TO HH-ENC
+                 MOVE DATA-COMPLETA(11:2) TO MI-ENC
+                 MOVE DATA-COMPLETA(13:2) TO SS-ENC
+                 MOVE "N" TO FLAG-REWRITE-STATUS
+                 OPEN I-O ARQUIVO-CONTAS
+                     MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+                     READ ARQUIVO-CONTAS
+                         INVALID KEY
+                             DISPLAY "CONTA NÃO ENCONTRADA NO ARQUIVO"
+                                                  " PARA ATUALIZAÇÃO."
+                         NOT INVALID KEY
+                             MOVE SITUACAO TO ARQ-STATUS
+                             MOVE DATA-ENCERRAMENTO
+                                             TO ARQ-DATA-ENCERRAMENTO
+                             REWRITE REGISTRO-ARQUIVO
+                             SET REWRITE-OK TO TRUE
+                     END-READ
+                 CLOSE ARQUIVO-CONTAS
+                 IF REWRITE-OK
+                    DISPLAY "CONTA ENCERRADA COM SUCESSO."
+                 END-IF
+              ELSE
+                 DISPLAY "SALDO DEVE ESTAR ZERADO PARA ENCERRAR A"
+                                                            " CONTA."
+              END-IF
+           ELSE
+              DISPLAY "CONTA INATIVA OU INEXISTENTE."
+           END-IF.
+      *>--REGISTRO DE MOVIMENTAÇÃO NO EXTRATO--
+       REGISTRAR-MOVIMENTO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-COMPLETA
+           MOVE DATA-COMPLETA(7:2)  TO DD-MOV
+           MOVE DATA-COMPLETA(5:2)  TO MM-MOV
+           MOVE DATA-COMPLETA(1:4)  TO YYYY-MOV
+           MOVE DATA-COMPLETA(9:2)  TO HH-MOV
+           MOVE DATA-COMPLETA(11:2) TO MI-MOV
+           MOVE DATA-COMPLETA(13:2) TO SS-MOV
+           OPEN EXTEND ARQUIVO-EXTRATO
+               MOVE NUMERO-CONTA      TO EXT-NUM-CONTA
+               MOVE DATA-MOVIMENTO    TO EXT-DATA-HORA
+               MOVE WK-TIPO-MOVIMENTO TO EXT-TIPO
+               MOVE WK-VALOR-MOVIMENTO TO EXT-VALOR
+               MOVE SALDO             TO EXT-SALDO-APOS
+               WRITE REGISTRO-EXTRATO
+           CLOSE ARQUIVO-EXTRATO.
+      *>--EXTRATO DA CONTA (CONSULTA DE MOVIMENTAÇÕES)--
+       EXTRATO-CONTA.
+           DISPLAY "INSIRA O NÚMERO DA CONTA: "
+           ACCEPT NUMERO-CONTA
+           MOVE "N" TO EOF-FLAG
+           MOVE "N" TO FLAG-EXTRATO-STATUS
+           DISPLAY "EXTRATO DA CONTA " NUMERO-CONTA
+           OPEN INPUT ARQUIVO-EXTRATO
+           PERFORM UNTIL FIM-ARQUIVO
+              READ ARQUIVO-EXTRATO
+                 AT END
+                    SET FIM-ARQUIVO TO TRUE
+                 NOT AT END
+                    IF EXT-NUM-CONTA = NUMERO-CONTA
+                       SET MOVIMENTO-ENCONTRADO TO TRUE
+                       DISPLAY EXT-DATA-HORA " " EXT-TIPO " VALOR: "
+                          EXT-VALOR " SALDO APÓS: " EXT-SALDO-APOS
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ARQUIVO-EXTRATO.
+           IF NOT MOVIMENTO-ENCONTRADO
+              DISPLAY "NENHUMA MOVIMENTAÇÃO ENCONTRADA PARA ESSA"
+                                                          " CONTA."
+           END-IF.
+      *>--REATIVAÇÃO DE CONTA INATIVA--
+       REATIVAR-CONTA.
+           DISPLAY "INSIRA O CPF DO CLIENTE: "
+           ACCEPT CPF
+           MOVE "INATIVA" TO WK-STATUS-DESEJADO
+           PERFORM BUSCAR-POR-CPF
+           MOVE SPACES TO WK-STATUS-DESEJADO
+
+           IF SITUACAO = "INATIVA"
+              MOVE TIPO-CONTA-CADASTRADA TO TIPO-CONTA
+              PERFORM LER-TODOS-REGISTROS
+              IF CPF-DUPLICADO
+                 DISPLAY "JÁ EXISTE UMA CONTA ATIVA DESSE TIPO PARA"
+                                                       " ESSE CPF."
+                 EXIT PARAGRAPH
+              END-IF
+              MOVE "ATIVA" TO SITUACAO
+              MOVE "N" TO FLAG-REWRITE-STATUS
+              OPEN I-O ARQUIVO-CONTAS
+                  MOVE NUMERO-CONTA TO ARQ-NUM-CONTA
+                  READ ARQUIVO-CONTAS
+                      INVALID KEY
+                          DISPLAY "CONTA NÃO ENCONTRADA NO ARQUIVO"
+                                               " PARA REATIVAÇÃO."
+                      NOT INVALID KEY
+                          MOVE SITUACAO TO ARQ-STATUS
+                          MOVE SPACES TO ARQ-DATA-ENCERRAMENTO
+                          REWRITE REGISTRO-ARQUIVO
+                          SET REWRITE-OK TO TRUE
+                  END-READ
+              CLOSE ARQUIVO-CONTAS
+              IF REWRITE-OK
+                 DISPLAY "CONTA REATIVADA COM SUCESSO."
+              END-IF
+           ELSE
+              IF SITUACAO = "ATIVA"
+                 DISPLAY "CONTA JÁ ESTÁ ATIVA."
+              ELSE
+                 DISPLAY "CONTA NÃO ENCONTRADA."
+              END-IF
+           END-IF.
