@@ -0,0 +1,119 @@
+      *>-----------------IDENTIFICAÇÃO------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBankoJurosMensal.
+       AUTHOR.        WESLEY A. M.
+      *>-----------------AMBIENTE----------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CONTAS ASSIGN TO "contas.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS ARQ-NUM-CONTA
+                        FILE STATUS IS FILE-STATUS-ARQUIVO.
+           SELECT ARQUIVO-EXTRATO ASSIGN TO "extrato.txt"
+                        ORGANIZATION IS LINE SEQUENTIAL
+                        FILE STATUS IS FILE-STATUS-EXTRATO.
+      *>------------------DADOS-------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQUIVO-CONTAS.
+       01 REGISTRO-ARQUIVO.
+           05 ARQ-NUM-CONTA PIC 9(6).
+           05 ARQ-NOME      PIC X(30).
+           05 ARQ-CPF       PIC 9(11).
+           05 ARQ-STATUS    PIC X(7).
+           05 ARQ-SALDO     PIC S9(5)V99.
+           05 ARQ-DATA      PIC X(14).
+           05 ARQ-DATA-ENCERRAMENTO PIC X(14).
+           05 ARQ-TIPO-CONTA PIC X(10).
+
+       FD ARQUIVO-EXTRATO.
+       01 REGISTRO-EXTRATO.
+           05 EXT-NUM-CONTA  PIC 9(6).
+           05 EXT-DATA-HORA  PIC X(14).
+           05 EXT-TIPO       PIC X(10).
+           05 EXT-VALOR      PIC S9(9)V99.
+           05 EXT-SALDO-APOS PIC S9(5)V99.
+
+       WORKING-STORAGE SECTION.
+      *>----------VARIÁVEIS------------
+       01 FILE-STATUS-ARQUIVO   PIC XX.
+       01 FILE-STATUS-EXTRATO   PIC XX.
+       01 DATA-COMPLETA         PIC X(20).
+      *>-------DATA DO LANÇAMENTO-------
+       01 DATA-MOVIMENTO.
+           05 DD-MOV   PIC 9(2).
+           05 MM-MOV   PIC 9(2).
+           05 YYYY-MOV PIC 9(4).
+           05 HH-MOV   PIC 9(2).
+           05 MI-MOV   PIC 9(2).
+           05 SS-MOV   PIC 9(2).
+      *>-------PARÂMETROS DO LANÇAMENTO MENSAL-------
+       01 WK-TAXA-JUROS         PIC V9(4) VALUE 0.0050.
+       01 WK-TARIFA-MANUTENCAO  PIC S9(5)V99 VALUE 2.00.
+       01 WK-VALOR-JUROS        PIC S9(9)V99.
+       01 WK-VALOR-AJUSTE       PIC S9(9)V99.
+      *>-------TOTALIZADORES DO LANÇAMENTO-------
+       01 WK-TOTAL-CONTAS-AJUSTADAS PIC 9(6) VALUE ZEROS.
+      *>EOF-FIM DO ARQUIVO
+       01 EOF-FLAG              PIC X VALUE "N".
+           88 FIM-ARQUIVO        VALUE "S".
+
+      *>--------------------LÓGICA----------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PROCESSAR-LANCAMENTO-MENSAL
+           STOP RUN.
+      *>---PARAGRAFO LANÇAMENTO MENSAL---
+       PROCESSAR-LANCAMENTO-MENSAL.
+           MOVE "N" TO EOF-FLAG
+           OPEN I-O ARQUIVO-CONTAS
+           IF FILE-STATUS-ARQUIVO = "35"
+              DISPLAY "NENHUMA CONTA CADASTRADA."
+              EXIT PARAGRAPH
+           END-IF.
+           OPEN EXTEND ARQUIVO-EXTRATO
+           PERFORM UNTIL FIM-ARQUIVO
+              READ ARQUIVO-CONTAS NEXT RECORD
+                 AT END
+                    SET FIM-ARQUIVO TO TRUE
+                 NOT AT END
+                    IF ARQ-STATUS = "ATIVA"
+                       PERFORM AJUSTAR-CONTA
+                    END-IF
+              END-READ
+           END-PERFORM
+           CLOSE ARQUIVO-EXTRATO
+           CLOSE ARQUIVO-CONTAS
+           DISPLAY "CONTAS AJUSTADAS: " WK-TOTAL-CONTAS-AJUSTADAS.
+
+       AJUSTAR-CONTA.
+           COMPUTE WK-VALOR-JUROS ROUNDED = ARQ-SALDO * WK-TAXA-JUROS
+           COMPUTE WK-VALOR-AJUSTE =
+                          WK-VALOR-JUROS - WK-TARIFA-MANUTENCAO
+      *>NÃO DEIXA A TARIFA DE MANUTENÇÃO LEVAR O SALDO A NEGATIVO —
+      *>MESMA REGRA DE PISO ZERO QUE SACAR/ENCERRAR-CONTA IMPÕEM.
+           IF ARQ-SALDO + WK-VALOR-AJUSTE < 0
+              COMPUTE WK-VALOR-AJUSTE = 0 - ARQ-SALDO
+           END-IF
+           ADD WK-VALOR-AJUSTE TO ARQ-SALDO
+           REWRITE REGISTRO-ARQUIVO
+           ADD 1 TO WK-TOTAL-CONTAS-AJUSTADAS
+           PERFORM REGISTRAR-AJUSTE-NO-EXTRATO.
+
+       REGISTRAR-AJUSTE-NO-EXTRATO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-COMPLETA
+           MOVE DATA-COMPLETA(7:2)  TO DD-MOV
+           MOVE DATA-COMPLETA(5:2)  TO MM-MOV
+           MOVE DATA-COMPLETA(1:4)  TO YYYY-MOV
+           MOVE DATA-COMPLETA(9:2)  TO HH-MOV
+           MOVE DATA-COMPLETA(11:2) TO MI-MOV
+           MOVE DATA-COMPLETA(13:2) TO SS-MOV
+           MOVE ARQ-NUM-CONTA     TO EXT-NUM-CONTA
+           MOVE DATA-MOVIMENTO    TO EXT-DATA-HORA
+           MOVE "AJUSTE-MES" TO EXT-TIPO
+           MOVE WK-VALOR-AJUSTE   TO EXT-VALOR
+           MOVE ARQ-SALDO         TO EXT-SALDO-APOS
+           WRITE REGISTRO-EXTRATO.
