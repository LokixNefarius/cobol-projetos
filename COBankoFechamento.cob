@@ -0,0 +1,93 @@
+      *>-----------------IDENTIFICAÇÃO------------------
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COBankoFechamento.
+       AUTHOR.        WESLEY A. M.
+      *>-----------------AMBIENTE----------------------
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-CONTAS ASSIGN TO "contas.txt"
+                        ORGANIZATION IS INDEXED
+                        ACCESS MODE IS SEQUENTIAL
+                        RECORD KEY IS ARQ-NUM-CONTA
+                        FILE STATUS IS FILE-STATUS-ARQUIVO.
+      *>------------------DADOS-------------------------
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD ARQUIVO-CONTAS.
+       01 REGISTRO-ARQUIVO.
+           05 ARQ-NUM-CONTA PIC 9(6).
+           05 ARQ-NOME      PIC X(30).
+           05 ARQ-CPF       PIC 9(11).
+           05 ARQ-STATUS    PIC X(7).
+           05 ARQ-SALDO     PIC S9(5)V99.
+           05 ARQ-DATA      PIC X(14).
+           05 ARQ-DATA-ENCERRAMENTO PIC X(14).
+           05 ARQ-TIPO-CONTA PIC X(10).
+
+       WORKING-STORAGE SECTION.
+      *>----------VARIÁVEIS------------
+       01 FILE-STATUS-ARQUIVO   PIC XX.
+       01 DATA-COMPLETA         PIC X(20).
+      *>-------DATA DE REFERÊNCIA (HOJE)-------
+       01 DATA-HOJE.
+           05 HOJE-DD   PIC 9(2).
+           05 HOJE-MM   PIC 9(2).
+           05 HOJE-YYYY PIC 9(4).
+      *>-------TOTALIZADORES DO FECHAMENTO-------
+       01 WK-TOTAL-ATIVA          PIC 9(6) VALUE ZEROS.
+       01 WK-TOTAL-INATIVA        PIC 9(6) VALUE ZEROS.
+       01 WK-SOMA-SALDO-ATIVA     PIC S9(9)V99 VALUE ZEROS.
+       01 WK-TOTAL-CRIADAS-HOJE   PIC 9(6) VALUE ZEROS.
+      *>EOF-FIM DO ARQUIVO
+       01 EOF-FLAG              PIC X VALUE "N".
+           88 FIM-ARQUIVO        VALUE "S".
+
+      *>--------------------LÓGICA----------------------
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM PROCESSAR-FECHAMENTO
+           STOP RUN.
+      *>---PARAGRAFO FECHAMENTO---
+       PROCESSAR-FECHAMENTO.
+           MOVE FUNCTION CURRENT-DATE TO DATA-COMPLETA
+           MOVE DATA-COMPLETA(7:2) TO HOJE-DD
+           MOVE DATA-COMPLETA(5:2) TO HOJE-MM
+           MOVE DATA-COMPLETA(1:4) TO HOJE-YYYY
+           MOVE "N" TO EOF-FLAG
+           OPEN INPUT ARQUIVO-CONTAS
+           IF FILE-STATUS-ARQUIVO = "35"
+              DISPLAY "NENHUMA CONTA CADASTRADA."
+              EXIT PARAGRAPH
+           END-IF.
+           PERFORM UNTIL FIM-ARQUIVO
+              READ ARQUIVO-CONTAS NEXT RECORD
+                 AT END
+                    SET FIM-ARQUIVO TO TRUE
+                 NOT AT END
+                    PERFORM ACUMULAR-REGISTRO
+              END-READ
+           END-PERFORM
+           CLOSE ARQUIVO-CONTAS
+           PERFORM EXIBIR-RESUMO.
+
+       ACUMULAR-REGISTRO.
+           IF ARQ-STATUS = "ATIVA"
+              ADD 1 TO WK-TOTAL-ATIVA
+              ADD ARQ-SALDO TO WK-SOMA-SALDO-ATIVA
+           ELSE
+              ADD 1 TO WK-TOTAL-INATIVA
+           END-IF.
+           IF ARQ-DATA(1:2) = HOJE-DD AND ARQ-DATA(3:2) = HOJE-MM
+                              AND ARQ-DATA(5:4) = HOJE-YYYY
+              ADD 1 TO WK-TOTAL-CRIADAS-HOJE
+           END-IF.
+
+       EXIBIR-RESUMO.
+           DISPLAY "========== FECHAMENTO DO DIA ==========".
+           DISPLAY "CONTAS ATIVAS..............: " WK-TOTAL-ATIVA.
+           DISPLAY "CONTAS INATIVAS............: " WK-TOTAL-INATIVA.
+           DISPLAY "SALDO TOTAL DAS ATIVAS.....: " WK-SOMA-SALDO-ATIVA.
+           DISPLAY "CONTAS ABERTAS HOJE........: "
+                                              WK-TOTAL-CRIADAS-HOJE.
